@@ -4,7 +4,144 @@
        DATE-WRITTEN 12/31/2022.
        REMARKS. NOT Y2.1K COMPLIANT
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL EVENTS-FILE ASSIGN TO "EVENTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EVENTS.
+           SELECT OPTIONAL TIMEZONE-FILE ASSIGN TO "TIMEZONES.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TZ.
+           SELECT OPTIONAL GREETING-FILE ASSIGN TO "GREETING.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GREET.
+           SELECT OPTIONAL ANIM-FILE ASSIGN TO "ANIMPROF.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ANIM.
+           SELECT OPTIONAL CLOCKMODE-FILE ASSIGN TO "CLOCKMODE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CLKMODE.
+           SELECT OPTIONAL SHARED-CLOCK-FILE ASSIGN TO "SHAREDCLOCK.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SHARED.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHKPT.
+           SELECT HEARTBEAT-FILE ASSIGN TO "COBOLDROP-LOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+           SELECT ARCHIVE-FILE ASSIGN TO "NEWYEAR-ARCHIVE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ARCHIVE.
+           SELECT NEWYEAR-LOG-FILE ASSIGN TO "NEWYEAR-LOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-NYLOG.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "CLOCK-EXCEPTIONS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+           SELECT TRIGGER-FILE ASSIGN TO "BATCH-TRIGGER.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRIGGER.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EVENTS-FILE.
+       01  EVENTS-RECORD.
+           05  EV-MO           PIC 99.
+           05  EV-DA           PIC 99.
+           05  EV-HR           PIC 99.
+           05  EV-MIN          PIC 99.
+           05  EV-SEC          PIC 99.
+           05  EV-REST-ROW     PIC 99.
+           05  EV-DROP-ROW     PIC 99.
+           05  EV-LABEL        PIC X(20).
+           05  EV-IS-YEAREND   PIC X.
+       FD  TIMEZONE-FILE.
+       01  TIMEZONE-RECORD.
+           05  TZ-LABEL        PIC X(10).
+           05  TZ-OFFSET       PIC S99 SIGN IS LEADING SEPARATE.
+       FD  GREETING-FILE.
+       01  GREETING-RECORD.
+           05  GR-DEPT         PIC X(10).
+           05  GR-BANNER       PIC X(40).
+       FD  ANIM-FILE.
+       01  ANIM-RECORD.
+           05  AP-LEAD-MIN     PIC 99.
+           05  AP-START-ROW    PIC 99.
+           05  AP-END-ROW      PIC 99.
+       FD  CLOCKMODE-FILE.
+       01  CLOCKMODE-RECORD.
+           05  CM-MODE         PIC X.
+       FD  SHARED-CLOCK-FILE.
+       01  SHARED-CLOCK-RECORD.
+           05  SC-YR           PIC 99.
+           05  SC-MO           PIC 99.
+           05  SC-DA           PIC 99.
+           05  SC-HR           PIC 99.
+           05  SC-MIN          PIC 99.
+           05  SC-SEC          PIC 99.
+           05  SC-BALLROW      PIC 99.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CP-YR           PIC 99.
+           05  CP-MO           PIC 99.
+           05  CP-DA           PIC 99.
+           05  CP-HR           PIC 99.
+           05  CP-MIN          PIC 99.
+           05  CP-SEC          PIC 99.
+           05  CP-EVENT-MO     PIC 99.
+           05  CP-EVENT-DA     PIC 99.
+           05  CP-ROLLED-FLAG  PIC X.
+           05  CP-PARA         PIC X(8).
+       FD  HEARTBEAT-FILE.
+       01  HEARTBEAT-RECORD.
+           05  HL-YR           PIC 99.
+           05  HL-MO           PIC 99.
+           05  HL-DA           PIC 99.
+           05  HL-HR           PIC 99.
+           05  HL-MIN          PIC 99.
+           05  HL-SEC          PIC 99.
+           05  HL-PARA         PIC X(8).
+           05  HL-BALLROW      PIC 99.
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD.
+           05  NA-YR           PIC 99.
+           05  NA-MO           PIC 99.
+           05  NA-DA           PIC 99.
+           05  NA-HR           PIC 99.
+           05  NA-MIN          PIC 99.
+           05  NA-SEC          PIC 99.
+           05  NA-YEAR-OUT     PIC 99.
+           05  NA-DEPT         PIC X(10).
+           05  NA-GREETING     PIC X(40).
+       FD  NEWYEAR-LOG-FILE.
+       01  NEWYEAR-LOG-RECORD.
+           05  NL-YR           PIC 99.
+           05  NL-MO           PIC 99.
+           05  NL-DA           PIC 99.
+           05  NL-DET-HR       PIC 99.
+           05  NL-DET-MIN      PIC 99.
+           05  NL-DET-SEC      PIC 99.
+           05  NL-TARGET-HR    PIC 99.
+           05  NL-TARGET-MIN   PIC 99.
+           05  NL-TARGET-SEC   PIC 99.
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-RECORD.
+           05  CE-YR           PIC 99.
+           05  CE-MO           PIC 99.
+           05  CE-DA           PIC 99.
+           05  CE-HR           PIC 99.
+           05  CE-MIN          PIC 99.
+           05  CE-SEC          PIC 99.
+           05  CE-REASON       PIC X(30).
+       FD  TRIGGER-FILE.
+       01  TRIGGER-RECORD.
+           05  BT-YR           PIC 99.
+           05  BT-MO           PIC 99.
+           05  BT-DA           PIC 99.
+           05  BT-HR           PIC 99.
+           05  BT-MIN          PIC 99.
+           05  BT-SEC          PIC 99.
+           05  BT-MESSAGE      PIC X(30).
        WORKING-STORAGE SECTION.
        01  CURROW            PIC 99.
        01  BALLROW           PIC 99.
@@ -34,30 +171,427 @@
        01  WS-NEWYEAR.
            05  CENTURY       PIC 9B9B
               VALUE 20.
-           05  YEAR-OUT      PIC 9B9.       
+           05  YEAR-OUT      PIC 9B9.
+
+       01  WS-EVENT.
+           05  WS-EV-MO        PIC 99 VALUE 12.
+           05  WS-EV-DA        PIC 99 VALUE 31.
+           05  WS-EV-HR        PIC 99 VALUE 23.
+           05  WS-EV-MIN       PIC 99 VALUE 59.
+           05  WS-EV-SEC       PIC 99 VALUE 59.
+           05  WS-EV-REST-ROW  PIC 99 VALUE 03.
+           05  WS-EV-DROP-ROW  PIC 99 VALUE 15.
+           05  WS-EV-LABEL     PIC X(20) VALUE 'YEAR END'.
+           05  WS-EV-IS-YEAREND PIC X VALUE 'Y'.
+               88  WS-EV-IS-YEAREND-EVENT VALUE 'Y'.
+       01  WS-POST-MO            PIC 99.
+       01  WS-POST-DA            PIC 99.
+       01  WS-DISPLAY-YR         PIC 99.
+       01  WS-EVENT-CCYYMMDD     PIC 9(8).
+       01  WS-EVENT-INT          PIC 9(9).
+       01  WS-NEXT-INT           PIC 9(9).
+       01  WS-NEXT-CCYYMMDD      PIC 9(8).
+       01  WS-CENTURY-NUM        PIC 99 VALUE 20.
+       01  WS-TARGET-SECS-OF-DAY PIC 9(5).
+       01  WS-CUR-SECS-OF-DAY    PIC 9(5).
+       01  WS-CP-SECS-OF-DAY     PIC 9(5).
+       01  WS-SECS-REMAINING     PIC 9(5).
+       01  WS-CD-HR              PIC 99.
+       01  WS-CD-MIN             PIC 99.
+       01  WS-CD-SEC             PIC 99.
+
+       01  WS-TZ-COUNT       PIC 99 VALUE 0.
+       01  WS-TZ-TABLE.
+           05  WS-TZ-ENTRY OCCURS 5 TIMES.
+               10  WS-TZ-LABEL   PIC X(10).
+               10  WS-TZ-OFFSET  PIC S99.
+       01  WS-TZ-IDX         PIC 99.
+       01  WS-TZ-HR          PIC 99.
+       01  WS-TZ-SECS-OF-DAY PIC 9(5).
+       01  WS-TZ-REMAIN      PIC 9(5).
+       01  WS-TZD-HR         PIC 99.
+       01  WS-TZD-MIN        PIC 99.
+       01  WS-TZD-SEC        PIC 99.
+       01  WS-TZ-DISPLAY-LINE.
+           05  FILLER        PIC X VALUE SPACE.
+           05  TZD-LABEL     PIC X(10).
+           05  FILLER        PIC X(2) VALUE ': '.
+           05  TZD-HR        PIC Z9.
+           05  FILLER        PIC X VALUE ':'.
+           05  TZD-MIN       PIC 99.
+           05  FILLER        PIC X VALUE ':'.
+           05  TZD-SEC       PIC 99.
+       01  WS-BLANK-TZ-LINE      PIC X(21) VALUE SPACES.
+       01  WS-BLANK-LABEL-LINE   PIC X(42) VALUE SPACES.
+
+       01  WS-GREETING.
+           05  WS-GR-DEPT    PIC X(10) VALUE SPACES.
+           05  WS-GR-BANNER  PIC X(40)
+               VALUE 'HAPPY NEW YEAR FROM COBOL'.
+
+       01  WS-ANIM.
+           05  WS-AP-LEAD-MIN   PIC 99 VALUE 05.
+           05  WS-AP-START-ROW  PIC 99.
+           05  WS-AP-END-ROW    PIC 99.
+       01  WS-WINDOW-SECS    PIC 9(5).
+
+       01  WS-CLOCK-MODE     PIC X VALUE 'M'.
+           88  WS-IS-MASTER     VALUE 'M'.
+           88  WS-IS-FOLLOWER   VALUE 'F'.
+
+       01  WS-CHECKPOINT.
+           05  WS-CP-ROLLED-FLAG  PIC X VALUE 'N'.
+               88  WS-CP-ROLLED-OVER VALUE 'Y'.
+
+       01  WS-MIN-VALID-YR   PIC 99 VALUE 22.
+       01  WS-PREV-YR        PIC 99 VALUE 0.
+       01  WS-PREV-YR-SET-FLAG PIC X VALUE 'N'.
+           88  WS-PREV-YR-IS-SET VALUE 'Y'.
+       01  WS-YR-WRAP-FLAG   PIC X VALUE 'N'.
+           88  WS-YR-HAS-WRAPPED VALUE 'Y'.
+       01  WS-YR-IS-CENTURY-WRAP PIC X VALUE 'N'.
+       01  WS-CLOCK-BAD      PIC X VALUE 'N'.
+           88  WS-CLOCK-IS-BAD   VALUE 'Y'.
+       01  WS-EXC-REASON     PIC X(30).
+       01  WS-VAL-NEXT-MO        PIC 99.
+       01  WS-VAL-NEXT-YR        PIC 99.
+       01  WS-VAL-CCYYMMDD       PIC 9(8).
+       01  WS-VAL-INT            PIC 9(9).
+       01  WS-VAL-LASTDAY-CCYYMMDD PIC 9(8).
+       01  WS-DAYS-IN-CUR-MONTH  PIC 99.
+
+       01  WS-STATE          PIC X(8) VALUE SPACES.
+
+       01  WS-FILE-STATUSES.
+           05  WS-FS-EVENTS     PIC XX.
+           05  WS-FS-TZ         PIC XX.
+           05  WS-FS-GREET      PIC XX.
+           05  WS-FS-ANIM       PIC XX.
+           05  WS-FS-CLKMODE    PIC XX.
+           05  WS-FS-SHARED     PIC XX.
+           05  WS-FS-CHKPT      PIC XX.
+           05  WS-FS-LOG        PIC XX.
+           05  WS-FS-ARCHIVE    PIC XX.
+           05  WS-FS-NYLOG      PIC XX.
+           05  WS-FS-EXC        PIC XX.
+           05  WS-FS-TRIGGER    PIC XX.
 
        PROCEDURE DIVISION.
        100-MAIN.
+           PERFORM 010-INITIALIZE
            PERFORM UNTIL QUIT
-             ACCEPT WS-DATE FROM DATE
-             ACCEPT WS-TIME FROM TIME
-             EVALUATE MODA
-               WHEN 1231
-                 PERFORM 400-COUNTDOWN
-               WHEN 0101
-                 PERFORM 500-NEWYEAR
-               WHEN OTHER
-                 MOVE 3 TO BALLROW
-             END-EVALUATE
+             PERFORM 150-GET-CLOCK
+             PERFORM 160-VALIDATE-CLOCK
+             IF WS-CLOCK-IS-BAD
+               PERFORM 700-CLOCK-WARNING
+             ELSE
+               PERFORM 065-COMPUTE-POST-DAY
+               PERFORM 200-DETERMINE-STATE
+             END-IF
              PERFORM 300-BALL
+             IF NOT WS-CLOCK-IS-BAD
+               PERFORM 650-CHECKPOINT-WRITE
+             END-IF
+             IF WS-IS-MASTER
+               PERFORM 800-MASTER-CLOCK-WRITE
+             END-IF
              DISPLAY ' (PRESS Q TO QUIT)'
              ACCEPT KEYIN WITH TIMEOUT 1
              END-ACCEPT
            END-PERFORM
+           PERFORM 900-SHUTDOWN
            STOP RUN.
 
+       010-INITIALIZE.
+           PERFORM 020-LOAD-EVENT
+           MOVE WS-EV-REST-ROW TO WS-AP-START-ROW
+           MOVE WS-EV-DROP-ROW TO WS-AP-END-ROW
+           PERFORM 030-LOAD-TIMEZONES
+           PERFORM 040-LOAD-GREETING
+           PERFORM 045-LOAD-ANIMATION
+           PERFORM 050-LOAD-CLOCK-MODE
+           COMPUTE WS-TARGET-SECS-OF-DAY =
+               WS-EV-HR * 3600 + WS-EV-MIN * 60 + WS-EV-SEC
+           COMPUTE WS-WINDOW-SECS = WS-AP-LEAD-MIN * 60
+           ACCEPT WS-DATE FROM DATE
+           PERFORM 065-COMPUTE-POST-DAY
+           PERFORM 060-LOAD-CHECKPOINT
+           OPEN EXTEND HEARTBEAT-FILE
+           IF WS-FS-LOG NOT = '00'
+             OPEN OUTPUT HEARTBEAT-FILE
+           END-IF
+           OPEN EXTEND ARCHIVE-FILE
+           IF WS-FS-ARCHIVE NOT = '00'
+             OPEN OUTPUT ARCHIVE-FILE
+           END-IF
+           OPEN EXTEND NEWYEAR-LOG-FILE
+           IF WS-FS-NYLOG NOT = '00'
+             OPEN OUTPUT NEWYEAR-LOG-FILE
+           END-IF
+           OPEN EXTEND EXCEPTIONS-FILE
+           IF WS-FS-EXC NOT = '00'
+             OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF.
+
+       065-COMPUTE-POST-DAY.
+           COMPUTE WS-EVENT-CCYYMMDD =
+               WS-CENTURY-NUM * 1000000 + YR * 10000
+                 + WS-EV-MO * 100 + WS-EV-DA
+           COMPUTE WS-EVENT-INT =
+               FUNCTION INTEGER-OF-DATE(WS-EVENT-CCYYMMDD)
+           COMPUTE WS-NEXT-INT = WS-EVENT-INT + 1
+           COMPUTE WS-NEXT-CCYYMMDD =
+               FUNCTION DATE-OF-INTEGER(WS-NEXT-INT)
+           MOVE WS-NEXT-CCYYMMDD(5:2) TO WS-POST-MO
+           MOVE WS-NEXT-CCYYMMDD(7:2) TO WS-POST-DA.
+
+       020-LOAD-EVENT.
+           OPEN INPUT EVENTS-FILE
+           IF WS-FS-EVENTS = '00'
+             READ EVENTS-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE EV-MO TO WS-EV-MO
+                 MOVE EV-DA TO WS-EV-DA
+                 MOVE EV-HR TO WS-EV-HR
+                 MOVE EV-MIN TO WS-EV-MIN
+                 MOVE EV-SEC TO WS-EV-SEC
+                 IF EV-REST-ROW >= 3 AND EV-REST-ROW <= 15
+                     AND EV-DROP-ROW >= 3 AND EV-DROP-ROW <= 15
+                     AND EV-REST-ROW <= EV-DROP-ROW
+                   MOVE EV-REST-ROW TO WS-EV-REST-ROW
+                   MOVE EV-DROP-ROW TO WS-EV-DROP-ROW
+                 END-IF
+                 MOVE EV-LABEL TO WS-EV-LABEL
+                 IF EV-IS-YEAREND = 'N'
+                   MOVE 'N' TO WS-EV-IS-YEAREND
+                 ELSE
+                   MOVE 'Y' TO WS-EV-IS-YEAREND
+                 END-IF
+             END-READ
+             CLOSE EVENTS-FILE
+           END-IF.
+
+       030-LOAD-TIMEZONES.
+           OPEN INPUT TIMEZONE-FILE
+           IF WS-FS-TZ = '00'
+             PERFORM UNTIL WS-FS-TZ NOT = '00' OR WS-TZ-COUNT = 5
+               READ TIMEZONE-FILE
+                 AT END
+                   MOVE '10' TO WS-FS-TZ
+                 NOT AT END
+                   ADD 1 TO WS-TZ-COUNT
+                   MOVE TZ-LABEL TO WS-TZ-LABEL(WS-TZ-COUNT)
+                   MOVE TZ-OFFSET TO WS-TZ-OFFSET(WS-TZ-COUNT)
+               END-READ
+             END-PERFORM
+             CLOSE TIMEZONE-FILE
+           END-IF.
+
+       040-LOAD-GREETING.
+           OPEN INPUT GREETING-FILE
+           IF WS-FS-GREET = '00'
+             READ GREETING-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE GR-DEPT TO WS-GR-DEPT
+                 MOVE GR-BANNER TO WS-GR-BANNER
+             END-READ
+             CLOSE GREETING-FILE
+           END-IF.
+
+       045-LOAD-ANIMATION.
+           OPEN INPUT ANIM-FILE
+           IF WS-FS-ANIM = '00'
+             READ ANIM-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF AP-LEAD-MIN > 0
+                   MOVE AP-LEAD-MIN TO WS-AP-LEAD-MIN
+                 END-IF
+                 IF AP-START-ROW >= 3 AND AP-START-ROW <= 15
+                     AND AP-END-ROW >= 3 AND AP-END-ROW <= 15
+                     AND AP-START-ROW <= AP-END-ROW
+                   MOVE AP-START-ROW TO WS-AP-START-ROW
+                   MOVE AP-END-ROW TO WS-AP-END-ROW
+                 END-IF
+             END-READ
+             CLOSE ANIM-FILE
+           END-IF.
+
+       050-LOAD-CLOCK-MODE.
+           OPEN INPUT CLOCKMODE-FILE
+           IF WS-FS-CLKMODE = '00'
+             READ CLOCKMODE-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE CM-MODE TO WS-CLOCK-MODE
+             END-READ
+             CLOSE CLOCKMODE-FILE
+           END-IF.
+
+       060-LOAD-CHECKPOINT.
+           MOVE 'N' TO WS-CP-ROLLED-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-CHKPT = '00'
+             READ CHECKPOINT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF CP-EVENT-MO = WS-EV-MO AND CP-EVENT-DA = WS-EV-DA
+                   COMPUTE WS-CP-SECS-OF-DAY =
+                       CP-HR * 3600 + CP-MIN * 60 + CP-SEC
+                   IF (CP-MO = WS-EV-MO AND CP-DA = WS-EV-DA AND
+                       WS-CP-SECS-OF-DAY >= WS-TARGET-SECS-OF-DAY)
+                      OR (CP-MO = WS-POST-MO AND CP-DA = WS-POST-DA)
+                     MOVE 'Y' TO WS-CP-ROLLED-FLAG
+                   END-IF
+                 END-IF
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       150-GET-CLOCK.
+           IF WS-IS-FOLLOWER
+             PERFORM 155-READ-SHARED-CLOCK
+           ELSE
+             ACCEPT WS-DATE FROM DATE
+             ACCEPT WS-TIME FROM TIME
+           END-IF.
+
+       155-READ-SHARED-CLOCK.
+           OPEN INPUT SHARED-CLOCK-FILE
+           IF WS-FS-SHARED = '00'
+             READ SHARED-CLOCK-FILE
+               AT END
+                 MOVE '10' TO WS-FS-SHARED
+               NOT AT END
+                 MOVE SC-YR TO YR
+                 MOVE SC-MO TO MO
+                 MOVE SC-DA TO DA
+                 MOVE SC-HR TO HR
+                 MOVE SC-MIN TO MIN
+                 MOVE SC-SEC TO SEC
+             END-READ
+             CLOSE SHARED-CLOCK-FILE
+           END-IF
+           IF WS-FS-SHARED NOT = '00'
+             ACCEPT WS-DATE FROM DATE
+             ACCEPT WS-TIME FROM TIME
+           END-IF.
+
+       160-VALIDATE-CLOCK.
+           MOVE 'N' TO WS-CLOCK-BAD
+           MOVE SPACES TO WS-EXC-REASON
+           IF MO < 1 OR MO > 12
+             MOVE 'Y' TO WS-CLOCK-BAD
+             MOVE 'INVALID MONTH' TO WS-EXC-REASON
+           ELSE
+             PERFORM 165-DAYS-IN-MONTH
+             IF DA < 1 OR DA > WS-DAYS-IN-CUR-MONTH
+               MOVE 'Y' TO WS-CLOCK-BAD
+               MOVE 'INVALID DAY FOR MONTH' TO WS-EXC-REASON
+             ELSE
+               IF HR > 23
+                 MOVE 'Y' TO WS-CLOCK-BAD
+                 MOVE 'INVALID HOUR' TO WS-EXC-REASON
+               ELSE
+                 IF MIN > 59
+                   MOVE 'Y' TO WS-CLOCK-BAD
+                   MOVE 'INVALID MINUTE' TO WS-EXC-REASON
+                 ELSE
+                   IF SEC > 59
+                     MOVE 'Y' TO WS-CLOCK-BAD
+                     MOVE 'INVALID SECOND' TO WS-EXC-REASON
+                   ELSE
+                     MOVE 'N' TO WS-YR-IS-CENTURY-WRAP
+                     IF WS-PREV-YR-IS-SET AND WS-PREV-YR = 99 AND YR = 0
+                       MOVE 'Y' TO WS-YR-IS-CENTURY-WRAP
+                       MOVE 'Y' TO WS-YR-WRAP-FLAG
+                     END-IF
+                     IF NOT WS-YR-HAS-WRAPPED AND YR < WS-MIN-VALID-YR
+                       MOVE 'Y' TO WS-CLOCK-BAD
+                       MOVE 'YEAR BEFORE MINIMUM' TO WS-EXC-REASON
+                     ELSE
+                       IF WS-PREV-YR-IS-SET AND YR < WS-PREV-YR
+                           AND WS-YR-IS-CENTURY-WRAP NOT = 'Y'
+                         MOVE 'Y' TO WS-CLOCK-BAD
+                         MOVE 'YEAR MOVED BACKWARD' TO WS-EXC-REASON
+                       END-IF
+                     END-IF
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+           IF WS-CLOCK-IS-BAD
+             PERFORM 710-LOG-EXCEPTION
+           ELSE
+             MOVE YR TO WS-PREV-YR
+             MOVE 'Y' TO WS-PREV-YR-SET-FLAG
+           END-IF.
+
+       165-DAYS-IN-MONTH.
+           IF MO = 12
+             MOVE 1 TO WS-VAL-NEXT-MO
+             ADD 1 TO YR GIVING WS-VAL-NEXT-YR
+           ELSE
+             ADD 1 TO MO GIVING WS-VAL-NEXT-MO
+             MOVE YR TO WS-VAL-NEXT-YR
+           END-IF
+           COMPUTE WS-VAL-CCYYMMDD =
+               WS-CENTURY-NUM * 1000000 + WS-VAL-NEXT-YR * 10000
+                 + WS-VAL-NEXT-MO * 100 + 1
+           COMPUTE WS-VAL-INT =
+               FUNCTION INTEGER-OF-DATE(WS-VAL-CCYYMMDD) - 1
+           COMPUTE WS-VAL-LASTDAY-CCYYMMDD =
+               FUNCTION DATE-OF-INTEGER(WS-VAL-INT)
+           MOVE WS-VAL-LASTDAY-CCYYMMDD(7:2) TO WS-DAYS-IN-CUR-MONTH.
+
+       200-DETERMINE-STATE.
+           COMPUTE WS-CUR-SECS-OF-DAY = HR * 3600 + MIN * 60 + SEC
+           IF MO = WS-EV-MO AND DA = WS-EV-DA
+             IF WS-CUR-SECS-OF-DAY >= WS-TARGET-SECS-OF-DAY
+               IF WS-EV-IS-YEAREND-EVENT
+                 ADD 1 TO YR GIVING WS-DISPLAY-YR
+               ELSE
+                 MOVE YR TO WS-DISPLAY-YR
+               END-IF
+               PERFORM 210-ENTER-NEWYEAR
+             ELSE
+               MOVE 'N' TO WS-CP-ROLLED-FLAG
+               PERFORM 400-COUNTDOWN
+             END-IF
+           ELSE
+             PERFORM 230-CHECK-POST-EVENT
+           END-IF.
+
+       230-CHECK-POST-EVENT.
+           IF MO = WS-POST-MO AND DA = WS-POST-DA
+             MOVE YR TO WS-DISPLAY-YR
+             PERFORM 210-ENTER-NEWYEAR
+           ELSE
+             MOVE 'N' TO WS-CP-ROLLED-FLAG
+             MOVE WS-AP-START-ROW TO BALLROW
+             MOVE 'OTHER' TO WS-STATE
+             DISPLAY WS-BLANK-LABEL-LINE LINE 19 COL 4
+             PERFORM 430-CLEAR-TIMEZONES
+           END-IF.
+
+       210-ENTER-NEWYEAR.
+           IF NOT WS-CP-ROLLED-OVER
+             PERFORM 510-FIRST-ROLLOVER-HOOKS
+             MOVE 'Y' TO WS-CP-ROLLED-FLAG
+           END-IF
+           PERFORM 500-NEWYEAR.
+
         300-BALL.
-          PERFORM VARYING CURROW FROM 3 BY 1 UNTIL CURROW GREATER 15
+          PERFORM VARYING CURROW FROM WS-AP-START-ROW BY 1
+              UNTIL CURROW GREATER WS-AP-END-ROW
             IF CURROW EQUAL BALLROW
               DISPLAY '( )' LINE CURROW COL 15
             ELSE
@@ -65,25 +599,185 @@
             END-IF
           END-PERFORM.
 
-        400-COUNTDOWN.
-           SUBTRACT HR FROM 23 GIVING OUTHR
-           SUBTRACT MIN FROM 59 GIVING OUTMIN
-           SUBTRACT SEC FROM 59 GIVING OUTSEC
-           IF HRMIN EQUAL 2359
-             COMPUTE BALLROW = 3 + (SEC + 1) / 5
+       400-COUNTDOWN.
+           COMPUTE WS-SECS-REMAINING =
+               WS-TARGET-SECS-OF-DAY - WS-CUR-SECS-OF-DAY
+           COMPUTE WS-CD-HR = WS-SECS-REMAINING / 3600
+           COMPUTE WS-CD-MIN =
+               (WS-SECS-REMAINING - (WS-CD-HR * 3600)) / 60
+           COMPUTE WS-CD-SEC =
+               WS-SECS-REMAINING - (WS-CD-HR * 3600) - (WS-CD-MIN * 60)
+           MOVE WS-CD-HR TO OUTHR
+           MOVE WS-CD-MIN TO OUTMIN
+           MOVE WS-CD-SEC TO OUTSEC
+           IF WS-SECS-REMAINING <= WS-WINDOW-SECS
+             COMPUTE BALLROW = WS-AP-END-ROW -
+                 ((WS-SECS-REMAINING *
+                   (WS-AP-END-ROW - WS-AP-START-ROW))
+                  / WS-WINDOW-SECS)
            ELSE
-             MOVE 3 TO BALLROW
+             MOVE WS-AP-START-ROW TO BALLROW
            END-IF
-           ADD 1 TO YR GIVING YEAR-OUT.
+           IF WS-EV-IS-YEAREND-EVENT
+             ADD 1 TO YR GIVING YEAR-OUT
+           ELSE
+             MOVE YR TO YEAR-OUT
+           END-IF.
            DISPLAY WS-NEWYEAR LINE 16 COL 13.
            DISPLAY WS-CLOCK LINE 18.
+           DISPLAY WS-BLANK-LABEL-LINE LINE 19 COL 4.
+           DISPLAY WS-EV-LABEL LINE 19 COL 4.
+           MOVE '400-COUN' TO WS-STATE
+           PERFORM 600-HEARTBEAT-LOG
+           PERFORM 420-SHOW-TIMEZONES.
 
-        500-NEWYEAR.
+       420-SHOW-TIMEZONES.
+           PERFORM VARYING WS-TZ-IDX FROM 1 BY 1
+               UNTIL WS-TZ-IDX > WS-TZ-COUNT
+             PERFORM 425-SHOW-ONE-TIMEZONE
+           END-PERFORM.
+
+       425-SHOW-ONE-TIMEZONE.
+           COMPUTE WS-TZ-HR =
+               FUNCTION MOD(HR + WS-TZ-OFFSET(WS-TZ-IDX) + 24, 24)
+           COMPUTE WS-TZ-SECS-OF-DAY = WS-TZ-HR * 3600 + MIN * 60 + SEC
+           COMPUTE WS-TZ-REMAIN =
+               WS-TARGET-SECS-OF-DAY - WS-TZ-SECS-OF-DAY
+           IF WS-TZ-REMAIN < 0
+             ADD 86400 TO WS-TZ-REMAIN
+           END-IF
+           MOVE WS-TZ-LABEL(WS-TZ-IDX) TO TZD-LABEL
+           COMPUTE WS-TZD-HR = WS-TZ-REMAIN / 3600
+           COMPUTE WS-TZD-MIN =
+               (WS-TZ-REMAIN - (WS-TZD-HR * 3600)) / 60
+           COMPUTE WS-TZD-SEC =
+               WS-TZ-REMAIN - (WS-TZD-HR * 3600) - (WS-TZD-MIN * 60)
+           MOVE WS-TZD-HR TO TZD-HR
+           MOVE WS-TZD-MIN TO TZD-MIN
+           MOVE WS-TZD-SEC TO TZD-SEC
+           DISPLAY WS-TZ-DISPLAY-LINE LINE (19 + WS-TZ-IDX) COL 4.
+
+       430-CLEAR-TIMEZONES.
+           PERFORM VARYING WS-TZ-IDX FROM 1 BY 1
+               UNTIL WS-TZ-IDX > WS-TZ-COUNT
+             DISPLAY WS-BLANK-TZ-LINE LINE (19 + WS-TZ-IDX) COL 4
+           END-PERFORM.
+
+       500-NEWYEAR.
            MOVE HR TO OUTHR
            MOVE MIN TO OUTMIN
            MOVE SEC TO OUTSEC
-           MOVE 15 TO BALLROW
-           MOVE YR TO YEAR-OUT.
+           MOVE WS-AP-END-ROW TO BALLROW
+           MOVE WS-DISPLAY-YR TO YEAR-OUT.
            DISPLAY WS-NEWYEAR LINE 16 COL 13.
            DISPLAY WS-CLOCK LINE 18
-           DISPLAY 'HAPPY NEW YEAR FROM COBOL' LINE 19 COL 4.
+           DISPLAY WS-BLANK-LABEL-LINE LINE 19 COL 4
+           DISPLAY WS-GR-BANNER LINE 19 COL 4.
+           MOVE '500-NEWY' TO WS-STATE
+           PERFORM 600-HEARTBEAT-LOG
+           PERFORM 430-CLEAR-TIMEZONES.
+
+       600-HEARTBEAT-LOG.
+           MOVE YR TO HL-YR
+           MOVE MO TO HL-MO
+           MOVE DA TO HL-DA
+           MOVE HR TO HL-HR
+           MOVE MIN TO HL-MIN
+           MOVE SEC TO HL-SEC
+           MOVE WS-STATE TO HL-PARA
+           MOVE BALLROW TO HL-BALLROW
+           WRITE HEARTBEAT-RECORD.
+
+       650-CHECKPOINT-WRITE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE YR TO CP-YR
+           MOVE MO TO CP-MO
+           MOVE DA TO CP-DA
+           MOVE HR TO CP-HR
+           MOVE MIN TO CP-MIN
+           MOVE SEC TO CP-SEC
+           MOVE WS-EV-MO TO CP-EVENT-MO
+           MOVE WS-EV-DA TO CP-EVENT-DA
+           MOVE WS-CP-ROLLED-FLAG TO CP-ROLLED-FLAG
+           MOVE WS-STATE TO CP-PARA
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       700-CLOCK-WARNING.
+           MOVE WS-AP-START-ROW TO BALLROW
+           MOVE 'BADCLOCK' TO WS-STATE
+           DISPLAY WS-BLANK-LABEL-LINE LINE 19 COL 4
+           DISPLAY '*** CLOCK WARNING - CHECK SYSTEM CLOCK ***'
+               LINE 19 COL 4
+           PERFORM 430-CLEAR-TIMEZONES.
+
+       710-LOG-EXCEPTION.
+           MOVE YR TO CE-YR
+           MOVE MO TO CE-MO
+           MOVE DA TO CE-DA
+           MOVE HR TO CE-HR
+           MOVE MIN TO CE-MIN
+           MOVE SEC TO CE-SEC
+           MOVE WS-EXC-REASON TO CE-REASON
+           WRITE EXCEPTIONS-RECORD.
+
+       510-FIRST-ROLLOVER-HOOKS.
+           IF WS-EV-IS-YEAREND-EVENT
+             PERFORM 520-WRITE-BATCH-TRIGGER
+             PERFORM 530-WRITE-ARCHIVE
+             PERFORM 540-WRITE-RECONCILIATION
+           END-IF.
+
+       520-WRITE-BATCH-TRIGGER.
+           OPEN OUTPUT TRIGGER-FILE
+           MOVE YR TO BT-YR
+           MOVE MO TO BT-MO
+           MOVE DA TO BT-DA
+           MOVE HR TO BT-HR
+           MOVE MIN TO BT-MIN
+           MOVE SEC TO BT-SEC
+           MOVE 'YEAR-END ROLLOVER DETECTED' TO BT-MESSAGE
+           WRITE TRIGGER-RECORD
+           CLOSE TRIGGER-FILE.
+
+       530-WRITE-ARCHIVE.
+           MOVE YR TO NA-YR
+           MOVE MO TO NA-MO
+           MOVE DA TO NA-DA
+           MOVE HR TO NA-HR
+           MOVE MIN TO NA-MIN
+           MOVE SEC TO NA-SEC
+           MOVE WS-DISPLAY-YR TO NA-YEAR-OUT
+           MOVE WS-GR-DEPT TO NA-DEPT
+           MOVE WS-GR-BANNER TO NA-GREETING
+           WRITE ARCHIVE-RECORD.
+
+       540-WRITE-RECONCILIATION.
+           MOVE YR TO NL-YR
+           MOVE MO TO NL-MO
+           MOVE DA TO NL-DA
+           MOVE HR TO NL-DET-HR
+           MOVE MIN TO NL-DET-MIN
+           MOVE SEC TO NL-DET-SEC
+           MOVE WS-EV-HR TO NL-TARGET-HR
+           MOVE WS-EV-MIN TO NL-TARGET-MIN
+           MOVE WS-EV-SEC TO NL-TARGET-SEC
+           WRITE NEWYEAR-LOG-RECORD.
+
+       800-MASTER-CLOCK-WRITE.
+           OPEN OUTPUT SHARED-CLOCK-FILE
+           MOVE YR TO SC-YR
+           MOVE MO TO SC-MO
+           MOVE DA TO SC-DA
+           MOVE HR TO SC-HR
+           MOVE MIN TO SC-MIN
+           MOVE SEC TO SC-SEC
+           MOVE BALLROW TO SC-BALLROW
+           WRITE SHARED-CLOCK-RECORD
+           CLOSE SHARED-CLOCK-FILE.
+
+       900-SHUTDOWN.
+           CLOSE HEARTBEAT-FILE
+           CLOSE ARCHIVE-FILE
+           CLOSE NEWYEAR-LOG-FILE
+           CLOSE EXCEPTIONS-FILE.
